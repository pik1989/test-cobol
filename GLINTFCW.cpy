@@ -0,0 +1,14 @@
+      ******************************************************************
+      * GLINTFCW.cpy
+      * Staging record layout for GL postings pending reconciliation.
+      * Same shape as GLINTFC.cpy - MAINPROG writes here first and only
+      * copies rows into the real GLINTFC-FILE after
+      * 6000-RECONCILE-CONTROL-TOTALS confirms the batch against
+      * CTLTOTAL, so a mismatched batch is never posted to the GL.
+      ******************************************************************
+       01  GLINTFC-WORK-RECORD.
+           05  GLW-POSTING-DATE        PIC 9(8).
+           05  GLW-OPERAND-A           PIC 9(5).
+           05  GLW-OPERAND-B           PIC 9(5).
+           05  GLW-AMOUNT              PIC 9(5).
+           05  FILLER                  PIC X(57) VALUE SPACES.
