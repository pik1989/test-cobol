@@ -1,14 +1,407 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROG.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANS-FILE ASSIGN TO "DAILYTRN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DT-TRANS-ID
+               FILE STATUS IS WS-DT-STATUS.
+           SELECT SUMRPT01-FILE ASSIGN TO "SUMRPT01.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-STATUS.
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+           SELECT OPTIONAL PARMFILE ASSIGN TO "PARMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PF-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT GLINTFC-FILE ASSIGN TO "GLINTFC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT GLINTFC-WORK-FILE ASSIGN TO "GLINTFC.WRK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLW-STATUS.
+           SELECT OPTIONAL CTLTOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANS-FILE
+           RECORDING MODE IS F.
+       COPY "DAILYTRN.cpy".
+
+       FD  SUMRPT01-FILE
+           RECORDING MODE IS F.
+       COPY "SUMRPT01.cpy".
+
+       FD  AUDITLOG-FILE
+           RECORDING MODE IS F.
+       COPY "AUDITLOG.cpy".
+
+       FD  PARMFILE
+           RECORDING MODE IS F.
+       COPY "PARMFILE.cpy".
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY "CHKPOINT.cpy".
+
+       FD  GLINTFC-FILE
+           RECORDING MODE IS F.
+       COPY "GLINTFC.cpy".
+
+       FD  GLINTFC-WORK-FILE
+           RECORDING MODE IS F.
+       COPY "GLINTFCW.cpy".
+
+       FD  CTLTOTAL-FILE
+           RECORDING MODE IS F.
+       COPY "CTLTOTAL.cpy".
+
        WORKING-STORAGE SECTION.
-       01  A              PIC 9(5) VALUE 10.
-       01  B              PIC 9(5) VALUE 5.
-       01  SUM            PIC 9(5) VALUE ZERO.
+       01  A                       PIC 9(5) VALUE ZERO.
+       01  B                       PIC 9(5) VALUE ZERO.
+       01  SUM-RESULT              PIC 9(5) VALUE ZERO.
+       01  WS-GRAND-TOTAL          PIC 9(9) VALUE ZERO.
+       01  WS-RECORD-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-DT-STATUS            PIC XX VALUE SPACES.
+       01  WS-SR-STATUS            PIC XX VALUE SPACES.
+       01  WS-AL-STATUS            PIC XX VALUE SPACES.
+       01  WS-RUN-ID               PIC X(8) VALUE SPACES.
+       01  WS-CURRENT-DATE-TIME    PIC X(21) VALUE SPACES.
+       01  WS-PF-STATUS            PIC XX VALUE SPACES.
+       01  WS-PARM-SWITCH          PIC X VALUE 'N'.
+           88  WS-PARM-AVAILABLE       VALUE 'Y'.
+       01  WS-PARM-OPERAND-A       PIC 9(5) VALUE ZERO.
+       01  WS-PARM-OPERAND-B       PIC 9(5) VALUE ZERO.
+       01  WS-PARM-OPERATION-CODE  PIC X VALUE 'A'.
+       01  WS-PARM-FALLBACK-SWITCH PIC X VALUE 'N'.
+           88  WS-PARM-FALLBACK-ACTIVE VALUE 'Y'.
+       01  WS-CKPT-STATUS          PIC XX VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+       01  WS-RECORDS-SINCE-CKPT   PIC 9(5) VALUE ZERO.
+       01  WS-RECORDS-READ         PIC 9(7) VALUE ZERO.
+       01  WS-RESTART-SWITCH       PIC X VALUE 'N'.
+           88  WS-RESTART-ACTIVE       VALUE 'Y'.
+       01  WS-RESTART-LAST-TRANS-ID PIC 9(6) VALUE ZERO.
+       01  WS-LAST-TRANS-ID        PIC 9(6) VALUE ZERO.
+       01  WS-GL-STATUS            PIC XX VALUE SPACES.
+       01  WS-GLW-STATUS           PIC XX VALUE SPACES.
+       01  WS-GLW-EOF-SWITCH       PIC X VALUE 'N'.
+           88  WS-GLW-END-OF-FILE      VALUE 'Y'.
+       01  WS-POSTING-DATE         PIC 9(8) VALUE ZERO.
+       01  WS-CT-STATUS            PIC XX VALUE SPACES.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-END-OF-FILE      VALUE 'Y'.
+       01  WS-MATH-STATUS          PIC X VALUE '0'.
+       COPY "MATHSTAT.cpy".
+       01  WS-OPERATION-CODE       PIC X VALUE 'A'.
+       01  WS-SKIPPED-COUNT        PIC 9(7) VALUE ZERO.
 
        PROCEDURE DIVISION.
-           DISPLAY "Calling MATHUTILS to add numbers..."
-           CALL 'MATHUTILS' USING A B SUM
-           DISPLAY "Result of addition: " SUM
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-TERMINATE
            STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DAILY-TRANS-FILE
+           IF WS-DT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING DAILY-TRANS FILE, STATUS="
+                   WS-DT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 9000-LOAD-PARMFILE
+           PERFORM 9500-LOAD-CHECKPOINT
+           IF WS-RESTART-ACTIVE
+               OPEN EXTEND SUMRPT01-FILE
+               IF WS-SR-STATUS = "35"
+                   OPEN OUTPUT SUMRPT01-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SUMRPT01-FILE
+           END-IF
+           IF WS-SR-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING SUMRPT01 FILE, STATUS="
+                   WS-SR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NOT WS-RESTART-ACTIVE
+               WRITE SR-HEADING-LINE
+               WRITE SR-COLUMN-LINE
+           END-IF
+           OPEN EXTEND AUDITLOG-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF
+           IF WS-AL-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDITLOG FILE, STATUS="
+                   WS-AL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-ACTIVE
+               OPEN EXTEND GLINTFC-WORK-FILE
+               IF WS-GLW-STATUS = "35"
+                   OPEN OUTPUT GLINTFC-WORK-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GLINTFC-WORK-FILE
+           END-IF
+           IF WS-GLW-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING GLINTFC WORK FILE, STATUS="
+                   WS-GLW-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-POSTING-DATE
+           STRING "R" WS-CURRENT-DATE-TIME(9:6) DELIMITED BY SIZE
+               INTO WS-RUN-ID
+           IF WS-RESTART-ACTIVE
+               DISPLAY "RESTARTING AFTER TRANS-ID "
+                   WS-RESTART-LAST-TRANS-ID
+               PERFORM 9600-SKIP-PROCESSED-RECORDS
+           END-IF
+           IF NOT WS-END-OF-FILE
+               PERFORM 8000-READ-DAILY-TRANS
+           END-IF
+           IF WS-END-OF-FILE AND WS-PARM-AVAILABLE
+                   AND NOT WS-RESTART-ACTIVE
+               DISPLAY "DAILY-TRANS EMPTY, USING PARMFILE OPERANDS"
+               MOVE ZERO TO DT-TRANS-ID
+               MOVE WS-PARM-OPERAND-A TO DT-OPERAND-A
+               MOVE WS-PARM-OPERAND-B TO DT-OPERAND-B
+               MOVE WS-PARM-OPERATION-CODE TO DT-OPERATION-CODE
+               MOVE 'N' TO WS-EOF-SWITCH
+               SET WS-PARM-FALLBACK-ACTIVE TO TRUE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           MOVE DT-OPERAND-A TO A
+           MOVE DT-OPERAND-B TO B
+           MOVE DT-OPERATION-CODE TO WS-OPERATION-CODE
+           IF WS-OPERATION-CODE = SPACE
+               MOVE 'A' TO WS-OPERATION-CODE
+           END-IF
+           DISPLAY "Calling MATHUTILS, OPERATION=" WS-OPERATION-CODE
+           CALL 'MATHUTILS' USING A B SUM-RESULT WS-MATH-STATUS
+               WS-OPERATION-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-RUN-ID TO AL-RUN-ID
+           MOVE WS-CURRENT-DATE-TIME TO AL-TIMESTAMP
+           MOVE A TO AL-OPERAND-A
+           MOVE B TO AL-OPERAND-B
+           MOVE SUM-RESULT TO AL-SUM-RESULT
+           MOVE WS-MATH-STATUS TO AL-MATH-STATUS
+           MOVE WS-OPERATION-CODE TO AL-OPERATION-CODE
+           WRITE AUDITLOG-RECORD
+           IF NOT MATH-STATUS-OK
+               DISPLAY "ERROR: MATHUTILS STATUS=" WS-MATH-STATUS
+                   " FOR A=" A " B=" B ", RECORD SKIPPED"
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               DISPLAY "Result of operation: " SUM-RESULT
+               ADD SUM-RESULT TO WS-GRAND-TOTAL
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE A TO SR-OPERAND-A
+               MOVE B TO SR-OPERAND-B
+               MOVE SUM-RESULT TO SR-SUM-RESULT
+               MOVE WS-GRAND-TOTAL TO SR-RUNNING-TOTAL
+               WRITE SR-DETAIL-LINE
+               MOVE WS-POSTING-DATE TO GLW-POSTING-DATE
+               MOVE A TO GLW-OPERAND-A
+               MOVE B TO GLW-OPERAND-B
+               MOVE SUM-RESULT TO GLW-AMOUNT
+               WRITE GLINTFC-WORK-RECORD
+           END-IF
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7000-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+           END-IF
+           IF WS-PARM-FALLBACK-ACTIVE
+               MOVE 'N' TO WS-PARM-FALLBACK-SWITCH
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 8000-READ-DAILY-TRANS
+           END-IF.
+
+       3000-TERMINATE.
+           MOVE WS-RECORD-COUNT TO SR-TOTAL-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL TO SR-TOTAL-GRAND-TOTAL
+           WRITE SR-TOTAL-LINE
+           PERFORM 6000-RECONCILE-CONTROL-TOTALS
+           CLOSE GLINTFC-WORK-FILE
+           IF RETURN-CODE = 16
+               DISPLAY "GL POSTING HELD, RECONCILIATION FAILED - SEE "
+                   "GLINTFC.WRK"
+           ELSE
+               PERFORM 6500-COMMIT-GLINTFC
+           END-IF
+           CLOSE DAILY-TRANS-FILE
+           CLOSE SUMRPT01-FILE
+           CLOSE AUDITLOG-FILE
+           SET CK-STATUS-COMPLETE TO TRUE
+           MOVE WS-LAST-TRANS-ID TO CK-LAST-TRANS-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+           MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT
+           MOVE WS-SKIPPED-COUNT TO CK-SKIPPED-COUNT
+           MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT FILE, STATUS="
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "Records processed: " WS-RECORD-COUNT
+           DISPLAY "Records skipped (math error): " WS-SKIPPED-COUNT
+           DISPLAY "Grand total: " WS-GRAND-TOTAL.
+
+       8000-READ-DAILY-TRANS.
+           READ DAILY-TRANS-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE DT-TRANS-ID TO WS-LAST-TRANS-ID
+           END-READ.
+
+       9000-LOAD-PARMFILE.
+           OPEN INPUT PARMFILE
+           IF WS-PF-STATUS = "00"
+               READ PARMFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-OPERAND-A TO WS-PARM-OPERAND-A
+                       MOVE PARM-OPERAND-B TO WS-PARM-OPERAND-B
+                       MOVE PARM-OPERATION-CODE
+                           TO WS-PARM-OPERATION-CODE
+                       SET WS-PARM-AVAILABLE TO TRUE
+               END-READ
+               CLOSE PARMFILE
+           END-IF.
+
+       7000-WRITE-CHECKPOINT.
+           SET CK-STATUS-IN-PROGRESS TO TRUE
+           MOVE WS-LAST-TRANS-ID TO CK-LAST-TRANS-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+           MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT
+           MOVE WS-SKIPPED-COUNT TO CK-SKIPPED-COUNT
+           MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT FILE, STATUS="
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CHECKPOINT TAKEN AT RECORD " WS-RECORDS-READ.
+
+       6000-RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT CTLTOTAL-FILE
+           IF WS-CT-STATUS = "00"
+               READ CTLTOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CT-CONTROL-COUNT NOT = WS-RECORD-COUNT
+                          OR CT-CONTROL-SUM NOT = WS-GRAND-TOTAL
+                           DISPLAY "*** RECONCILIATION MISMATCH, BATCH="
+                               CT-BATCH-KEY
+                           DISPLAY "    CONTROL COUNT=" CT-CONTROL-COUNT
+                               " COMPUTED COUNT=" WS-RECORD-COUNT
+                           DISPLAY "    CONTROL SUM=" CT-CONTROL-SUM
+                               " COMPUTED SUM=" WS-GRAND-TOTAL
+                           STRING "COUNT/SUM MISMATCH VS BATCH "
+                                   CT-BATCH-KEY DELIMITED BY SIZE
+                               INTO SR-EXCEPTION-TEXT
+                           WRITE SR-EXCEPTION-LINE
+                           MOVE 16 TO RETURN-CODE
+                       ELSE
+                           DISPLAY "RECONCILIATION OK, BATCH="
+                               CT-BATCH-KEY
+                       END-IF
+               END-READ
+               CLOSE CTLTOTAL-FILE
+           ELSE
+               DISPLAY "CTLTOTAL NOT SUPPLIED - RECONCILIATION SKIPPED"
+               STRING "CTLTOTAL NOT SUPPLIED - RECONCILIATION SKIPPED"
+                       DELIMITED BY SIZE
+                   INTO SR-EXCEPTION-TEXT
+               WRITE SR-EXCEPTION-LINE
+           END-IF.
+
+       6500-COMMIT-GLINTFC.
+           OPEN INPUT GLINTFC-WORK-FILE
+           IF WS-GLW-STATUS NOT = "00"
+               DISPLAY "ERROR REOPENING GLINTFC WORK FILE, STATUS="
+                   WS-GLW-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT GLINTFC-FILE
+               IF WS-GL-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING GLINTFC FILE, STATUS="
+                       WS-GL-STATUS
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   PERFORM UNTIL WS-GLW-END-OF-FILE
+                       READ GLINTFC-WORK-FILE
+                           AT END
+                               MOVE 'Y' TO WS-GLW-EOF-SWITCH
+                           NOT AT END
+                               MOVE GLW-POSTING-DATE TO GL-POSTING-DATE
+                               MOVE GLW-OPERAND-A TO GL-OPERAND-A
+                               MOVE GLW-OPERAND-B TO GL-OPERAND-B
+                               MOVE GLW-AMOUNT TO GL-AMOUNT
+                               WRITE GLINTFC-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE GLINTFC-FILE
+               END-IF
+           END-IF
+           CLOSE GLINTFC-WORK-FILE.
+
+       9500-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-STATUS-IN-PROGRESS
+                           MOVE CK-LAST-TRANS-ID
+                               TO WS-RESTART-LAST-TRANS-ID
+                           MOVE CK-RECORDS-READ TO WS-RECORDS-READ
+                           MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+                           MOVE CK-SKIPPED-COUNT TO WS-SKIPPED-COUNT
+                           MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL
+                           SET WS-RESTART-ACTIVE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       9600-SKIP-PROCESSED-RECORDS.
+           MOVE WS-RESTART-LAST-TRANS-ID TO DT-TRANS-ID
+           START DAILY-TRANS-FILE KEY IS GREATER THAN DT-TRANS-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START.
