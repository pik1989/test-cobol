@@ -0,0 +1,12 @@
+      ******************************************************************
+      * AUDITLOG.cpy
+      * Append-only audit trail record - one row per MATHUTILS call.
+      ******************************************************************
+       01  AUDITLOG-RECORD.
+           05  AL-RUN-ID               PIC X(8).
+           05  AL-TIMESTAMP            PIC X(21).
+           05  AL-OPERAND-A            PIC 9(5).
+           05  AL-OPERAND-B            PIC 9(5).
+           05  AL-SUM-RESULT           PIC 9(5).
+           05  AL-MATH-STATUS          PIC X.
+           05  AL-OPERATION-CODE       PIC X.
