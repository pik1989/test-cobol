@@ -0,0 +1,39 @@
+      ******************************************************************
+      * SUMRPT01.cpy
+      * Print-image record layouts for the MATHUTILS control-total
+      * summary report.  Multiple 01-level records share the FD buffer.
+      ******************************************************************
+       01  SR-HEADING-LINE.
+           05  FILLER                  PIC X(50)
+                   VALUE "MATHUTILS CONTROL TOTAL SUMMARY REPORT".
+           05  FILLER                  PIC X(82) VALUE SPACES.
+
+       01  SR-COLUMN-LINE.
+           05  FILLER                  PIC X(10) VALUE "OPERAND-A".
+           05  FILLER                  PIC X(10) VALUE "OPERAND-B".
+           05  FILLER                  PIC X(10) VALUE "SUM".
+           05  FILLER                  PIC X(16) VALUE "RUNNING TOTAL".
+           05  FILLER                  PIC X(86) VALUE SPACES.
+
+       01  SR-DETAIL-LINE.
+           05  SR-OPERAND-A            PIC Z(4)9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  SR-OPERAND-B            PIC Z(4)9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  SR-SUM-RESULT           PIC Z(4)9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  SR-RUNNING-TOTAL        PIC Z(8)9.
+           05  FILLER                  PIC X(93) VALUE SPACES.
+
+       01  SR-TOTAL-LINE.
+           05  FILLER                  PIC X(20)
+                   VALUE "RECORDS PROCESSED: ".
+           05  SR-TOTAL-RECORD-COUNT   PIC Z(6)9.
+           05  FILLER                  PIC X(15) VALUE " GRAND TOTAL: ".
+           05  SR-TOTAL-GRAND-TOTAL    PIC Z(8)9.
+           05  FILLER                  PIC X(81) VALUE SPACES.
+
+       01  SR-EXCEPTION-LINE.
+           05  FILLER                  PIC X(15) VALUE "** EXCEPTION: ".
+           05  SR-EXCEPTION-TEXT       PIC X(100).
+           05  FILLER                  PIC X(17) VALUE SPACES.
