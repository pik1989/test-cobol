@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CTLTOTAL.cpy
+      * Externally-supplied, independently-keyed control record used to
+      * reconcile MAINPROG's computed batch totals.
+      ******************************************************************
+       01  CTLTOTAL-RECORD.
+           05  CT-BATCH-KEY            PIC X(10).
+           05  CT-CONTROL-COUNT        PIC 9(7).
+           05  CT-CONTROL-SUM          PIC 9(9).
