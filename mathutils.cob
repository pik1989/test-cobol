@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATHUTILS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CALC-RESULT          PIC S9(10) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  A                       PIC 9(5).
+       01  B                       PIC 9(5).
+       01  SUM-RESULT              PIC 9(5).
+       01  WS-MATH-STATUS          PIC X.
+       COPY "MATHSTAT.cpy".
+       01  OPERATION-CODE          PIC X.
+
+       PROCEDURE DIVISION USING A B SUM-RESULT WS-MATH-STATUS
+               OPERATION-CODE.
+       0000-MAIN-PROCESS.
+           MOVE ZERO TO SUM-RESULT
+           EVALUATE OPERATION-CODE
+               WHEN 'A'
+               WHEN SPACE
+                   PERFORM 1000-ADD
+               WHEN 'S'
+                   PERFORM 2000-SUBTRACT
+               WHEN 'M'
+                   PERFORM 3000-MULTIPLY
+               WHEN 'D'
+                   PERFORM 4000-DIVIDE
+               WHEN OTHER
+                   SET MATH-STATUS-INVALID-OP TO TRUE
+           END-EVALUATE
+           GOBACK.
+
+       1000-ADD.
+           ADD A B GIVING WS-CALC-RESULT
+           PERFORM 8000-CHECK-OVERFLOW.
+
+       2000-SUBTRACT.
+           SUBTRACT B FROM A GIVING WS-CALC-RESULT
+           IF WS-CALC-RESULT < ZERO
+               SET MATH-STATUS-UNDERFLOW TO TRUE
+           ELSE
+               SET MATH-STATUS-OK TO TRUE
+               MOVE WS-CALC-RESULT TO SUM-RESULT
+           END-IF.
+
+       3000-MULTIPLY.
+           MULTIPLY A BY B GIVING WS-CALC-RESULT
+           PERFORM 8000-CHECK-OVERFLOW.
+
+       4000-DIVIDE.
+           IF B = ZERO
+               SET MATH-STATUS-DIVIDE-BY-ZERO TO TRUE
+           ELSE
+               DIVIDE A BY B GIVING WS-CALC-RESULT
+               PERFORM 8000-CHECK-OVERFLOW
+           END-IF.
+
+       8000-CHECK-OVERFLOW.
+           IF WS-CALC-RESULT > 99999
+               SET MATH-STATUS-OVERFLOW TO TRUE
+           ELSE
+               SET MATH-STATUS-OK TO TRUE
+               MOVE WS-CALC-RESULT TO SUM-RESULT
+           END-IF.
