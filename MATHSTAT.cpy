@@ -0,0 +1,12 @@
+      ******************************************************************
+      * MATHSTAT.cpy
+      * Condition names for the MATHUTILS call-boundary status code.
+      * COPYed under each program's own WS-MATH-STATUS PIC X item -
+      * MAINPROG's in WORKING-STORAGE, MATHUTILS's in LINKAGE SECTION -
+      * so the two copies of the status code list cannot drift apart.
+      ******************************************************************
+           88  MATH-STATUS-OK              VALUE '0'.
+           88  MATH-STATUS-OVERFLOW        VALUE '1'.
+           88  MATH-STATUS-INVALID-OP      VALUE '2'.
+           88  MATH-STATUS-UNDERFLOW       VALUE '3'.
+           88  MATH-STATUS-DIVIDE-BY-ZERO  VALUE '4'.
