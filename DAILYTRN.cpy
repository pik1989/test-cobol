@@ -0,0 +1,11 @@
+      ******************************************************************
+      * DAILYTRN.cpy
+      * Record layout for the DAILY-TRANS input file - one pair of
+      * add operands per record.
+      ******************************************************************
+       01  DAILY-TRANS-RECORD.
+           05  DT-TRANS-ID             PIC 9(6).
+           05  DT-OPERAND-A            PIC 9(5).
+           05  DT-OPERAND-B            PIC 9(5).
+           05  DT-OPERATION-CODE       PIC X.
+      *        'A'=add 'S'=subtract 'M'=multiply 'D'=divide, SPACE=add
