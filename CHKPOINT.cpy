@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CHKPOINT.cpy
+      * Single-record restart file - always holds the latest checkpoint
+      * taken by MAINPROG.  Rewritten (OPEN OUTPUT) every N records so
+      * it always reflects the most recent checkpoint, and again with
+      * CK-STATUS-COMPLETE at normal end-of-job so a later run does not
+      * mistake a finished job for one that needs restarting.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-STATUS               PIC X.
+               88  CK-STATUS-IN-PROGRESS   VALUE '0'.
+               88  CK-STATUS-COMPLETE      VALUE '1'.
+           05  CK-LAST-TRANS-ID        PIC 9(6).
+           05  CK-RECORDS-READ         PIC 9(7).
+           05  CK-RECORD-COUNT         PIC 9(7).
+           05  CK-SKIPPED-COUNT        PIC 9(7).
+           05  CK-GRAND-TOTAL          PIC 9(9).
