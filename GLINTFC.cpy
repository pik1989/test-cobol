@@ -0,0 +1,11 @@
+      ******************************************************************
+      * GLINTFC.cpy
+      * Fixed-format output interchange record expected by the general
+      * ledger interface - one record per successfully posted SUM.
+      ******************************************************************
+       01  GLINTFC-RECORD.
+           05  GL-POSTING-DATE         PIC 9(8).
+           05  GL-OPERAND-A            PIC 9(5).
+           05  GL-OPERAND-B            PIC 9(5).
+           05  GL-AMOUNT               PIC 9(5).
+           05  FILLER                  PIC X(57) VALUE SPACES.
