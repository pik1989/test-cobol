@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PARMFILE.cpy
+      * Operator-maintained default operands.  Used as a fallback
+      * single-transaction run when DAILY-TRANS has no records, so a
+      * manual/ad-hoc run does not require a code change.
+      ******************************************************************
+       01  PARM-RECORD.
+           05  PARM-OPERAND-A          PIC 9(5).
+           05  PARM-OPERAND-B          PIC 9(5).
+           05  PARM-OPERATION-CODE     PIC X.
